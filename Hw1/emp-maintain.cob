@@ -0,0 +1,199 @@
+       identification division.
+       program-id. emp-maintain.
+
+       environment division.
+            input-output section.
+            file-control.
+              select emp
+              assign to '/Users/banma/employees.txt'
+              organization is line sequential
+              file status is emp-status.
+
+      * terminate-para rebuilds the whole file into this instead of
+      * rewriting the matched row in place - GnuCOBOL trims trailing
+      * spaces on WRITE to a line sequential file, so an active
+      * employee's row is stored shorter than its full record picture,
+      * and REWRITE of a row whose length then grows (status-code
+      * 'A' -> 'T' plus a real termination-date) returns file status 44
+      * and leaves the on-disk line untouched
+              select emp-new
+              assign to '/Users/banma/employees.txt.new'
+              organization is line sequential
+              file status is emp-new-status.
+
+       data division.
+            file section.
+            fd emp.
+            01 employees.
+               05 id-emp pic 9999.
+               05 first-name pic x(10).
+               05 last-name pic x(20).
+               05 gender pic x.
+               05 birth pic x(10).
+               05 hire-date pic x(10).
+               05 depart pic x(3).
+               05 salary pic 999999.
+               05 emp-status-code pic x.
+               05 termination-date pic x(10).
+
+            fd emp-new.
+            01 employees-new.
+               05 new-id-emp pic 9999.
+               05 new-first-name pic x(10).
+               05 new-last-name pic x(20).
+               05 new-gender pic x.
+               05 new-birth pic x(10).
+               05 new-hire-date pic x(10).
+               05 new-depart pic x(3).
+               05 new-salary pic 999999.
+               05 new-emp-status-code pic x.
+               05 new-termination-date pic x(10).
+
+            working-storage section.
+            01 emp-new-status pic xx.
+            01 ws-rebuild-cmd pic x(80).
+            01 emp-status pic xx.
+
+            copy "shift-schedule.cpy".
+
+            01 ws-action pic x(9).
+            01 ws-found-dup pic x value 'N'.
+            01 ws-found-target pic x value 'N'.
+            01 ws-valid-depart pic x value 'N'.
+            01 ws-can-add pic x value 'N'.
+
+            01 ws-new-id pic 9999.
+            01 ws-new-first-name pic x(10).
+            01 ws-new-last-name pic x(20).
+            01 ws-new-gender pic x.
+            01 ws-new-birth pic x(10).
+            01 ws-new-hire-date pic x(10).
+            01 ws-new-depart pic x(3).
+            01 ws-new-salary pic 999999.
+
+            01 ws-term-id pic 9999.
+            01 ws-term-date pic x(10).
+
+       procedure division.
+            main-para.
+            display 'Employee maintenance - enter ADD or TERMINATE'
+            accept ws-action
+
+            if ws-action = 'ADD'
+                perform add-para
+            end-if
+            if ws-action = 'TERMINATE'
+                perform terminate-para
+            end-if
+            if ws-action not = 'ADD' and ws-action not = 'TERMINATE'
+                display 'Unknown action - must be ADD or TERMINATE'
+            end-if
+
+            stop run.
+
+            add-para.
+            display 'New employee id (4 digits): '
+            accept ws-new-id
+            display 'First name: '
+            accept ws-new-first-name
+            display 'Last name: '
+            accept ws-new-last-name
+            display 'Gender: '
+            accept ws-new-gender
+            display 'Birth date: '
+            accept ws-new-birth
+            display 'Hire date: '
+            accept ws-new-hire-date
+            display 'Department code: '
+            accept ws-new-depart
+            display 'Monthly salary: '
+            accept ws-new-salary
+
+            move 'N' to ws-valid-depart
+            set shift-idx to 1
+            search shift-entry
+                when shift-depart (shift-idx) = ws-new-depart
+                    move 'Y' to ws-valid-depart
+            end-search
+
+            move 'N' to ws-found-dup
+            open input emp
+            read emp into employees
+            perform check-dup-para until emp-status = '10'
+            close emp
+
+            move 'Y' to ws-can-add
+            if ws-valid-depart = 'N'
+                display 'Rejected - unknown department code '
+                    ws-new-depart
+                move 'N' to ws-can-add
+            end-if
+            if ws-found-dup = 'Y'
+                display 'Rejected - id-emp already in use '
+                    ws-new-id
+                move 'N' to ws-can-add
+            end-if
+
+            if ws-can-add = 'Y'
+                open extend emp
+                move ws-new-id to id-emp
+                move ws-new-first-name to first-name
+                move ws-new-last-name to last-name
+                move ws-new-gender to gender
+                move ws-new-birth to birth
+                move ws-new-hire-date to hire-date
+                move ws-new-depart to depart
+                move ws-new-salary to salary
+                move 'A' to emp-status-code
+                move spaces to termination-date
+                write employees
+                end-write
+                close emp
+                display 'Added employee ' ws-new-id
+            end-if.
+
+            check-dup-para.
+            if id-emp = ws-new-id
+                move 'Y' to ws-found-dup
+            end-if
+            read emp into employees
+            end-read.
+
+            terminate-para.
+            display 'Employee id to terminate: '
+            accept ws-term-id
+            display 'Termination date (YYYY-MM-DD): '
+            accept ws-term-date
+
+            move 'N' to ws-found-target
+            open input emp
+            open output emp-new
+            read emp into employees
+            perform rebuild-term-para until emp-status = '10'
+            close emp
+            close emp-new
+
+            if ws-found-target = 'Y'
+                string 'mv /Users/banma/employees.txt.new '
+                    '/Users/banma/employees.txt'
+                    delimited by size into ws-rebuild-cmd
+                call "SYSTEM" using ws-rebuild-cmd
+                display 'Terminated employee ' ws-term-id
+            else
+                display 'Rejected - id-emp not found ' ws-term-id
+            end-if.
+
+      * copy every row across unchanged, except the matched one which
+      * gets its status/termination-date set before being copied -
+      * rebuilding the whole file instead of rewriting one row in
+      * place sidesteps the line-sequential length problem entirely
+            rebuild-term-para.
+            if id-emp = ws-term-id
+                move 'Y' to ws-found-target
+                move 'T' to emp-status-code
+                move ws-term-date to termination-date
+            end-if
+            write employees-new from employees
+            end-write
+            read emp into employees
+            end-read.
