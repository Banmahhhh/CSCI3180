@@ -0,0 +1,13 @@
+      * shift schedule / valid department codes, keyed by department.
+      * shared by atd.cob (read-att-para shift-hour lookup) and
+      * emp-maintain (department-code validation on new hires).
+            01 shift-schedule-data.
+                05 filler pic x(7) value 'OFC1017'.
+                05 filler pic x(7) value 'WHS0715'.
+                05 filler pic x(7) value 'PRD0715'.
+                05 filler pic x(7) value 'SLS0916'.
+            01 shift-schedule redefines shift-schedule-data.
+                05 shift-entry occurs 4 times indexed by shift-idx.
+                    10 shift-depart pic x(3).
+                    10 shift-start-hour pic 99.
+                    10 shift-end-hour pic 99.
