@@ -17,20 +17,104 @@
               organization is line sequential
               file status is mon-status.
 
+      * moncob has no random-update capability (line sequential), so
+      * giving an employee's month-to-date row a fresh total each run
+      * means rebuilding the whole file into moncob (named .txt.new)
+      * while moncob-old streams the previous content in for copying
+      * forward - the same rebuild-via-temp-file trick terminate-para
+      * uses in emp-maintain.cob
               select moncob
-              assign to 'monthly-attendancecob.txt'
+              assign to 'monthly-attendancecob.txt.new'
               organization is line SEQUENTIAL.
 
+              select moncob-old
+              assign to 'monthly-attendancecob.txt'
+              organization is line sequential
+              file status is moncob-old-status.
+
               select tempfile assign to 'test.txt'
               organization is indexed
-              access mode is random
+      * dynamic, not random - read-att-para walks tempfile in ascending
+      * key order (read next) to merge against sorted attendance instead
+      * of a keyed random read per attendance record, while write-sum-status
+      * and edit-mon-para still look employees up by key as before
+              access mode is dynamic
               record key is id-temp
               file status is tempfile-status.
 
+              select att-sorted
+              assign to 'attendance-sorted.txt'
+              organization is line sequential
+              file status is att-sorted-status.
+
+              select att-work assign to 'att-work.tmp'.
+
+      * the monthly rollup's checkpoint/restart (req 011) skips any
+      * id-mon at or below the checkpoint, which only works if mon is
+      * in ascending id-mon order - mon is an external file this
+      * program doesn't control, so sort it first instead of trusting
+      * that ordering
+              select mon-work assign to 'mon-work.tmp'.
+
+              select mon-sorted
+              assign to 'monthly-sorted.txt'
+              organization is line sequential
+              file status is mon-sorted-status.
+
               select summ
               assign to 'summarycob.txt'
               organization is line SEQUENTIAL.
 
+              select att-exceptions
+              assign to 'attendance-exceptions.txt'
+              organization is line SEQUENTIAL.
+
+              select leave-req
+              assign to 'leave-requests.txt'
+              organization is line sequential
+              file status is leave-status.
+
+              select ot-exceptions
+              assign to 'overtime-exceptions.txt'
+              organization is line SEQUENTIAL.
+
+              select csv-summ
+              assign to 'summarycob.csv'
+              organization is line SEQUENTIAL.
+
+              select checkpoint
+              assign to 'monthly-checkpoint.txt'
+              organization is line sequential
+              file status is ckpt-status.
+
+      * late-arrival and overtime leaderboards - each is a straight
+      * sort of tempfile's figures, descending by the metric in question
+              select late-work assign to 'late-work.tmp'.
+
+              select late-sorted
+              assign to 'late-sorted.txt'
+              organization is line sequential
+              file status is late-sorted-status.
+
+              select ot-work assign to 'ot-work.tmp'.
+
+              select ot-sorted
+              assign to 'ot-sorted.txt'
+              organization is line sequential
+              file status is ot-sorted-status.
+
+              select leaderboard
+              assign to 'leaderboard.txt'
+              organization is line SEQUENTIAL.
+
+      * genuine I/O errors (anything but 00/success or 10/end-of-file)
+      * on a read in read-att-para, read-emp-para, edit-mon-para or
+      * write-sum-status get logged here and abort the run
+              select error-log
+              assign to 'error-log.txt'
+              organization is line sequential
+              file status is errlog-status.
+
 
        data division.
             file section.
@@ -43,12 +127,37 @@
                05 fatt-day pic 99.
             01 attendance.
                05 id-att pic 9(4).
-               05 a-l pic a(6).
+               05 a-l pic a(7).
                05 the-date pic x(11).
                05 time-hour pic 9(2).
                05 not-used pic x(1).
                05 time-minute pic 9(2).
 
+      * attendance records sorted by id-att, with the original read
+      * order kept as a tie-breaker so multiple punches for the same
+      * employee stay in the order they happened - read-att-para then
+      * merges this against tempfile sequentially instead of doing a
+      * keyed random read per attendance record
+            sd att-work.
+            01 att-work-rec.
+                05 sw-seq pic 9(6).
+                05 sw-id-att pic 9(4).
+                05 sw-a-l pic a(7).
+                05 sw-the-date pic x(11).
+                05 sw-time-hour pic 9(2).
+                05 sw-not-used pic x(1).
+                05 sw-time-minute pic 9(2).
+
+            fd att-sorted.
+            01 att-sorted-rec.
+                05 as-seq pic 9(6).
+                05 as-id-att pic 9(4).
+                05 as-a-l pic a(7).
+                05 as-the-date pic x(11).
+                05 as-time-hour pic 9(2).
+                05 as-not-used pic x(1).
+                05 as-time-minute pic 9(2).
+
             fd emp.
             01 employees.
                05 id-emp pic 9999.
@@ -59,25 +168,52 @@
                05 hire-date pic x(10).
                05 depart pic x(3).
                05 salary pic 999999.
+               05 emp-status-code pic x.
+               05 termination-date pic x(10).
 
             fd mon.
             01 mon-date pic 9999x99.
             01 mon-att.
                 05 id-mon pic 9999.
-                05 absent pic 999.
+                05 mon-absent pic 999.
                 05 15-late pic 999.
                 05 overtime pic 999.
 
+      * sort work/output for mon, keyed by id-mon, so the checkpoint
+      * restart (edit-mon-para) can rely on ascending order the same
+      * way read-att-para already relies on att-sorted's order
+            sd mon-work.
+            01 mon-work-rec.
+                05 mw-id-mon pic 9999.
+                05 mw-absent pic 999.
+                05 mw-15-late pic 999.
+                05 mw-overtime pic 999.
+
+            fd mon-sorted.
+            01 mon-sorted-rec.
+                05 ms-id-mon pic 9999.
+                05 ms-absent pic 999.
+                05 ms-15-late pic 999.
+                05 ms-overtime pic 999.
+
             fd moncob.
             01 mon-date1.
                05 date1-line pic 9999x99.
                05 mon-cr1 pic x.
             01 mon-att1.
+                05 mon-date-key1 pic 9999x99.
                 05 id-mon1 pic 9999.
                 05 absent1 pic 999.
                 05 15-late1 pic 999.
                 05 overtime1 pic 999.
                 05 mon-cr2 pic x.
+            01 moncob-raw-line pic x(25).
+
+      * the previous monthly-attendancecob.txt, streamed in one raw
+      * line at a time so rebuild-moncob-para can copy earlier months'
+      * rows forward unchanged
+            fd moncob-old.
+            01 moncob-old-line pic x(25).
 
             fd tempfile.
             01 temp-info.
@@ -89,6 +225,12 @@
                 05 sus-temp pic 9.
                 05 late-temp pic 99.
                 05 overtime-temp pic 9.
+                05 salary-temp pic 9(6).
+                05 arrive-ct-temp pic 9.
+                05 leave-ct-temp pic 9.
+                05 last-al-temp pic a(7).
+                05 sus-flag-temp pic x.
+                05 appr-code-temp pic x(7).
 
             fd summ.
             01 fline.
@@ -132,6 +274,142 @@
                 05 s-num pic zzzz9.
                 05 sus-cr pic x.
 
+            01 dept-header-line.
+                05 dept-header-text pic x(23).
+                05 dept-header-cr pic x.
+            01 dept-presences.
+                05 dp-line pic x(20).
+                05 dp-num pic zzzz9.
+                05 dp-cr pic x.
+            01 dept-absences.
+                05 da-line pic x(19).
+                05 da-num pic zzzz9.
+                05 da-cr pic x.
+            01 dept-late.
+                05 dl-line pic x(24).
+                05 dl-num pic zzzz9.
+                05 dl-cr pic x.
+            01 dept-suspicious.
+                05 ds-line pic x(29).
+                05 ds-num pic zzzz9.
+                05 ds-cr pic x.
+
+            fd att-exceptions.
+            01 exc-line.
+                05 exc-id-att pic 9(4).
+                05 exc-sp pic x(2).
+                05 exc-the-date pic x(11).
+                05 exc-sp2 pic x(2).
+                05 exc-reason pic x(25).
+                05 exc-cr pic x.
+
+            fd leave-req.
+            01 leave-record.
+                05 leave-id pic 9999.
+                05 leave-start pic x(10).
+                05 leave-end pic x(10).
+                05 leave-approved pic x.
+
+            fd ot-exceptions.
+            01 ot-exc-line.
+                05 ot-exc-id pic 9999.
+                05 ot-exc-sp1 pic x(2).
+                05 ot-exc-actual pic 999.
+                05 ot-exc-sp2 pic x(2).
+                05 ot-exc-capped pic 999.
+                05 ot-exc-cr pic x.
+
+            fd csv-summ.
+            01 csv-header-line.
+                05 csv-header-text pic x(48).
+                05 csv-header-cr pic x.
+            01 csv-line.
+                05 csv-id pic 9999.
+                05 csv-comma1 pic x.
+                05 csv-first-name pic x(10).
+                05 csv-comma2 pic x.
+                05 csv-last-name pic x(20).
+                05 csv-comma3 pic x.
+                05 csv-depart pic x(3).
+                05 csv-comma4 pic x.
+                05 csv-status pic x(10).
+                05 csv-cr pic x.
+            01 csv-totals-line.
+                05 csv-t-pres pic 9(5).
+                05 csv-t-comma1 pic x.
+                05 csv-t-abse pic 9(5).
+                05 csv-t-comma2 pic x.
+                05 csv-t-late pic 9(5).
+                05 csv-t-comma3 pic x.
+                05 csv-t-susp pic 9(5).
+                05 csv-t-cr pic x.
+
+            fd checkpoint.
+            01 ckpt-record.
+                05 ckpt-last-id pic 9999.
+
+      * late-arrival leaderboard - one row per employee pulled off
+      * tempfile, sorted descending by late-temp
+            sd late-work.
+            01 late-work-rec.
+                05 lw-late pic 99.
+                05 lw-id pic 9999.
+                05 lw-first-name pic x(10).
+                05 lw-last-name pic x(20).
+                05 lw-depart pic x(11).
+
+            fd late-sorted.
+            01 late-sorted-rec.
+                05 ls-late pic 99.
+                05 ls-id pic 9999.
+                05 ls-first-name pic x(10).
+                05 ls-last-name pic x(20).
+                05 ls-depart pic x(11).
+
+      * overtime leaderboard, same shape, sorted descending by
+      * overtime-temp instead
+            sd ot-work.
+            01 ot-work-rec.
+                05 ow-overtime pic 9.
+                05 ow-id pic 9999.
+                05 ow-first-name pic x(10).
+                05 ow-last-name pic x(20).
+                05 ow-depart pic x(11).
+
+            fd ot-sorted.
+            01 ot-sorted-rec.
+                05 os-overtime pic 9.
+                05 os-id pic 9999.
+                05 os-first-name pic x(10).
+                05 os-last-name pic x(20).
+                05 os-depart pic x(11).
+
+            fd leaderboard.
+            01 lb-header-line.
+                05 lb-header-text pic x(30).
+                05 lb-header-cr pic x.
+            01 lb-column-line.
+                05 lb-column-text pic x(58).
+                05 lb-column-cr pic x.
+            01 lb-dash-line.
+                05 lb-dash-text pic x(58).
+                05 lb-dash-cr pic x.
+            01 lb-detail-line.
+                05 lb-d-first-name pic x(11).
+                05 lb-d-last-name pic x(21).
+                05 lb-d-depart pic x(11).
+                05 lb-d-value pic zz9.
+                05 lb-d-cr pic x.
+
+            fd error-log.
+            01 err-log-line.
+                05 err-file-name pic x(12).
+                05 err-sp pic x(2).
+                05 err-status pic xx.
+                05 err-sp2 pic x(2).
+                05 err-msg pic x(30).
+                05 err-cr pic x.
+
             working-storage section.
       * att
             01 ws-date.
@@ -142,12 +420,14 @@
                05 att-day pic 99.
             01 ws-attendance.
                05 ws-id-att pic 9(4).
-               05 ws-a-l pic a(6).
+               05 ws-a-l pic a(7).
                05 ws-the-date pic x(11).
                05 ws-time-hour pic 9(2).
                05 ws-not-used pic x(1).
                05 ws-time-minute pic 9(2).
             01 att-status pic xx.
+            01 att-sorted-status pic xx.
+            01 ws-att-seq pic 9(6) value 0.
 
       * emp
             01 ws-employees.
@@ -159,6 +439,14 @@
                05 ws-hire-date pic x(10).
                05 ws-depart pic x(3).
                05 ws-salary pic 999999.
+               05 ws-emp-status-code pic x.
+               05 ws-term-date pic x(10).
+               05 ws-term-date-parts redefines ws-term-date.
+                   10 wtd-year pic 9999.
+                   10 wtd-dash1 pic x.
+                   10 wtd-month pic 99.
+                   10 wtd-dash2 pic x.
+                   10 wtd-day pic 99.
             01 emp-status pic xx.
 
       * monx
@@ -169,6 +457,9 @@
                 05 ws-15-late pic 999.
                 05 ws-overtime pic 999.
              01 mon-status pic xx.
+            01 mon-sorted-status pic xx.
+            01 moncob-old-status pic xx.
+            01 ws-moncob-rebuild-cmd pic x(80).
 
       * tempfile
             01 ws-temp.
@@ -180,8 +471,20 @@
                 05 ws-sus-temp pic 9.
                 05 ws-late-temp pic 99.
                 05 ws-overtiem-tmep pic 9.
+                05 ws-salary-temp pic 9(6).
+                05 ws-arrive-ct-temp pic 9.
+                05 ws-leave-ct-temp pic 9.
+                05 ws-last-al-temp pic a(7).
+                05 ws-sus-flag-temp pic x.
+                05 ws-appr-code-temp pic x(7).
              01 tempfile-status pic xx.
 
+      * shift schedule, keyed by department, used by read-att-para instead
+      * of the old hardcoded 10 (shift start) / 17 (shift end)
+            copy "shift-schedule.cpy".
+            01 ws-shift-start-hour pic 99.
+            01 ws-shift-end-hour pic 99.
+
       * sum
       * variables for the second line in summary
       * Date: January 4, 2019
@@ -216,13 +519,108 @@
             01 pres-people pic 99999 value 0.
             01 susp-people pic 99999 value 0.
 
+      * department subtotals for the daily summary - write-sum-status
+      * only tallies an employee when ws-depart matches ws-dept-filter,
+      * so these reset to 0 once per department loop in main-para
+            01 ws-dept-filter pic x(3).
+            01 dept-sec-idx pic 9.
+      * an employee whose depart code isn't one of the 4 shift-schedule
+      * codes used to be silently dropped from every report section and
+      * from the company-wide totals - dept-sec-idx now runs one extra
+      * pass with ws-dept-filter = 'OTH' to catch anyone unclassified
+            01 ws-depart-known pic x value 'N'.
+            01 dept-late-people pic 99999 value 0.
+            01 dept-abse-people pic 99999 value 0.
+            01 dept-pres-people pic 99999 value 0.
+            01 dept-susp-people pic 99999 value 0.
+
       * add CRLF at the end of lines
             01 cr pic x value X"0D".
 
             01 current-date pic xx.
 
+      * full numeric date of the attendance batch being processed, used
+      * to tell whether a terminated employee should still be loaded
+            01 ws-att-full-date pic 9(8).
+            01 ws-term-full-date pic 9(8).
+            01 ws-skip-terminated pic x value 'N'.
+
+      * batch date as a YYYY-MM-DD string, same layout as ws-date, so it
+      * can be range-checked against leave-start/leave-end directly
+            01 ws-today-date-str pic x(10).
+
+      * approved leave requests, loaded once per run and checked from
+      * write-sum-status and edit-mon-para so approved time off isn't
+      * counted as an absence
+            01 leave-status pic xx.
+            01 ws-leave-count pic 999 value 0.
+            01 ws-leave-table.
+                05 ws-leave-entry occurs 200 times
+                    depending on ws-leave-count indexed by leave-idx.
+                    10 wl-id pic 9999.
+                    10 wl-start pic x(10).
+                    10 wl-end pic x(10).
+                    10 wl-approved pic x.
+            01 ws-leave-check-id pic 9999.
+            01 ws-on-leave pic x value 'N'.
+
+      * uncapped overtime total for the current mon-att1 row, kept so
+      * edit-mon-para can log an exception when the 30-hour cap kicks in
+            01 ws-overtime-actual pic 999.
+      * overtime1 before today's delta is added, so edit-mon-para can
+      * tell a fresh crossing of the 30-hour cap from a repeat day
+            01 ws-overtime-pre pic 999.
+
+      * checkpoint/restart for the monthly rollup loop - holds the
+      * last id-mon successfully rolled up, so a run that gets
+      * interrupted partway doesn't redo employees already written to
+      * monthly-attendancecob.txt when it is run again
+            01 ckpt-status pic xx.
+            01 ws-checkpoint-id pic 9999 value 0.
+            01 ws-ckpt-counter pic 99 value 0.
+
+      * late-arrival / overtime leaderboards
+            01 late-sorted-status pic xx.
+            01 ot-sorted-status pic xx.
+
+      * email the closed-out summarycob.txt to HR instead of leaving it
+      * sitting on disk for someone to remember to open
+            01 ws-hr-distlist pic x(40) value
+                'hr-distribution@company.com'.
+            01 ws-mail-cmd pic x(120).
+
+      * shared file-status check used after every read in read-att-para,
+      * read-emp-para, edit-mon-para and write-sum-status - 00 (success)
+      * and 10 (end of file) are both fine, anything else is a genuine
+      * I/O error that would otherwise silently feed garbage downstream
+            01 errlog-status pic xx.
+            01 ws-check-status pic xx.
+            01 ws-check-file-name pic x(12).
+
        procedure division.
             main-para.
+      * stays open for the whole run so verify-status-para can log to
+      * it from any paragraph that hits a genuine read error
+            open extend error-log
+
+      * find out which attendance date this run is for up front, so
+      * read-emp-para can skip anyone already terminated by then
+            open input att
+            read att into ws-date
+            move att-status to ws-check-status
+            move 'ATT' to ws-check-file-name
+            perform verify-status-para
+            close att
+            compute ws-att-full-date =
+                att-year * 10000 + att-month * 100 + att-day
+            move ws-date to ws-today-date-str
+
+      * load approved leave requests so ABSENCE detection can skip days
+      * an employee is on approved leave
+            open input leave-req
+            perform load-leave-para
+            close leave-req
+
       * read employee date, and write them into tempfile
             open input emp.
             open output tempfile
@@ -233,34 +631,120 @@
 
       * read attendance file, edit data in tempfile accordingly
       * late 4, sus 1 or 3, presen 2, absen 0
-            open input att.
+      * sort by id first (number-att-para reads att and tags the original
+      * order as a tie-breaker), so read-att-para can merge the sorted
+      * attendance against tempfile sequentially instead of doing a
+      * keyed random read per attendance record
+            sort att-work
+                on ascending key sw-id-att
+                on ascending key sw-seq
+                input procedure is number-att-para
+                giving att-sorted
+
+            open input att-sorted
             open i-o tempfile
-            read att into ws-date.
-            move att-day to current-date.
-            display 'current date is ' current-date
-            perform read-att-para.
+            open output att-exceptions
+            move 0 to id-temp
+            start tempfile key is not less than id-temp
+            read tempfile next into ws-temp
+            end-read
+            move tempfile-status to ws-check-status
+            move 'TEMPFILE' to ws-check-file-name
+            perform verify-status-para
+            read att-sorted into att-sorted-rec
+            move att-sorted-status to ws-check-status
+            move 'ATT-SORTED' to ws-check-file-name
+            perform verify-status-para
+            perform read-att-para
             close tempfile
-            close att.
+            close att-sorted.
+            close att-exceptions.
             *> display 'attendance----------------------------------------'
 
+      * late-arrival and overtime leaderboards, built from the same
+      * tempfile late-temp/overtime-temp figures write-sum-status
+      * already uses, just sorted instead of walked in id order
+            perform build-leaderboards-para.
+
       * edit monthly attendance file
-            open input mon
-            open output moncob
+      * pick up wherever the last run of this rollup left off
+            move 0 to ws-checkpoint-id
+            open input checkpoint
+            if ckpt-status = '00'
+                read checkpoint into ckpt-record
+                    if ckpt-status = '00'
+                        move ckpt-last-id to ws-checkpoint-id
+                    end-if
+                close checkpoint
+            end-if
+
             open input tempfile
-            read mon into ws-mon-date
+            open extend ot-exceptions
+
+      * mon is an external file this program doesn't control or sort -
+      * the checkpoint restart below trusts ascending id-mon order, so
+      * sort it the same way number-att-para sorts attendance instead
+      * of assuming mon already comes in that order; this also reads
+      * mon's one-line year-month header and sets ws-mon-date
+            sort mon-work
+                on ascending key mw-id-mon
+                input procedure is number-mon-para
+                giving mon-sorted
+
+      * moncob (monthly-attendancecob.txt) keeps one row per employee
+      * per year-month, always showing that month's latest running
+      * total - since it's line sequential with no random-update, that
+      * means rebuilding the whole file: copy every line from an
+      * earlier month forward unchanged, drop any line tagged with
+      * this run's month (a stale header or detail row an earlier run
+      * today already wrote), then lay a fresh header down before
+      * edit-mon-para appends this run's per-employee rows behind it
+            open output moncob
+            open input moncob-old
+            if moncob-old-status = '00'
+                read moncob-old into moncob-old-line
+                perform rebuild-moncob-para
+                    until moncob-old-status = '10'
+                close moncob-old
+            end-if
+
             move ws-mon-date to date1-line
             move cr to mon-cr1
-            *> display 'mon-date1 ' mon-date1
             write mon-date1
             end-write
+
+            open input mon-sorted
             perform edit-mon-para
             close tempfile
             close moncob
-            close mon.
+            close mon-sorted
+            close ot-exceptions
+
+      * moncob was rebuilt into the .new file above - swap it into
+      * place now that the old copy has been fully read and closed
+            string 'mv monthly-attendancecob.txt.new '
+                'monthly-attendancecob.txt'
+                delimited by size into ws-moncob-rebuild-cmd
+            call "SYSTEM" using ws-moncob-rebuild-cmd
+
+      * rollup finished clean, so the next run starts from the top again
+            move 0 to ws-checkpoint-id
+            open output checkpoint
+            move ws-checkpoint-id to ckpt-last-id
+            write ckpt-record
+            end-write
+            close checkpoint.
 
 
-      * generate summarycob.txt
+      * generate summarycob.txt, and summarycob.csv alongside it for
+      * Excel/HR system import
             open output summ
+            open output csv-summ
+            move 'Staff-ID,First Name,Last Name,Department,Status' to
+                csv-header-text
+            move cr to csv-header-cr
+            write csv-header-line
+            end-write
       * write the first line     Daily Attendance Summary
             move 'Daily Attendance Summary' to first-line.
             move cr to f-cr
@@ -284,12 +768,53 @@
             move cr to d-cr
             write dash-line
             end-write
-      * write status according to tempfile
-            open input tempfile
-            open input emp.
-            perform write-sum-status
-            close emp
-            close tempfile
+      * write status according to tempfile, one section per department
+      * so each depart-temp group gets its own subtotal above the
+      * company-wide totals at the end of the report
+            perform varying dept-sec-idx from 1 by 1
+                until dept-sec-idx > 5
+                if dept-sec-idx > 4
+                    move 'OTH' to ws-dept-filter
+                else
+                    move shift-depart (dept-sec-idx) to ws-dept-filter
+                end-if
+                move 0 to dept-pres-people
+                move 0 to dept-abse-people
+                move 0 to dept-late-people
+                move 0 to dept-susp-people
+
+                string 'Department: ' ws-dept-filter delimited by size
+                    into dept-header-text
+                move cr to dept-header-cr
+                write dept-header-line
+                end-write
+
+                open input tempfile
+                open input emp
+                perform write-sum-status
+                close emp
+                close tempfile
+
+                move 'Presences:' to dp-line
+                move dept-pres-people to dp-num
+                move cr to dp-cr
+                write dept-presences end-write
+
+                move 'Absences:' to da-line
+                move dept-abse-people to da-num
+                move cr to da-cr
+                write dept-absences end-write
+
+                move 'Late Arrivals:' to dl-line
+                move dept-late-people to dl-num
+                move cr to dl-cr
+                write dept-late end-write
+
+                move 'Suspicious Records:' to ds-line
+                move dept-susp-people to ds-num
+                move cr to ds-cr
+                write dept-suspicious end-write
+            end-perform
 
       * write another dash line, laji is another dash line
             move
@@ -323,64 +848,450 @@
 
             close summ.
 
+      * totals row for the csv export, same counts as the text report
+            move pres-people to csv-t-pres
+            move ',' to csv-t-comma1
+            move abse-people to csv-t-abse
+            move ',' to csv-t-comma2
+            move late-people to csv-t-late
+            move ',' to csv-t-comma3
+            move susp-people to csv-t-susp
+            move cr to csv-t-cr
+            write csv-totals-line
+            end-write
+
+            close csv-summ.
+
+      * email the finished summary to HR instead of leaving it as a
+      * file nobody knows to go open
+            string 'mailx -s "Daily Attendance Summary" '
+                ws-hr-distlist ' < summarycob.txt'
+                delimited by size into ws-mail-cmd
+            call "SYSTEM" using ws-mail-cmd.
+
+            close error-log.
+
       * And then, the code is finished
 
 
        stop run.
 
-            read-att-para.
+      * input procedure for the attendance sort - reads att exactly
+      * the way main-para used to, but releases each punch (tagged
+      * with a running sequence number) instead of processing it here
+            number-att-para.
+            move 0 to ws-att-seq
+            open input att
+            read att into ws-date.
+            move att-status to ws-check-status
+            move 'ATT' to ws-check-file-name
+            perform verify-status-para
+            move att-day to current-date.
+            display 'current date is ' current-date
             read att into ws-attendance
-                if att-status not = 10
-                    *> display ws-attendance
-
-                    move ws-id-att to id-temp
-                    read tempfile into ws-temp
-                    key is id-temp
-                    move ws-sus-temp to sus-temp
-                    move ws-late-temp to late-temp
-                    move ws-overtime to overtime-temp
-                    add 1 to sus-temp
-
-                    if ws-a-l = 'ARRIVE'
-                        if ws-time-hour is not < 10
-                            *> display 'arrive'
-                            compute x=4 * (ws-time-hour - 10) +
-                                   (ws-time-minute / 15)
-                            add x to late-temp
-                         end-if
+            perform release-att-para until att-status = '10'
+            close att.
+
+            release-att-para.
+            add 1 to ws-att-seq
+            move ws-att-seq to sw-seq
+            move ws-id-att to sw-id-att
+            move ws-a-l to sw-a-l
+            move ws-the-date to sw-the-date
+            move ws-time-hour to sw-time-hour
+            move ws-not-used to sw-not-used
+            move ws-time-minute to sw-time-minute
+            release att-work-rec
+            read att into ws-attendance
+            end-read.
+
+      * input procedure for the monthly rollup sort - consumes mon's
+      * one-line year-month header itself (setting ws-mon-date, which
+      * main-para needs before it can rebuild moncob), then releases
+      * each employee's row so edit-mon-para can walk them back in
+      * ascending id-mon order regardless of what order mon itself is in
+            number-mon-para.
+            open input mon
+            read mon into ws-mon-date
+            move mon-status to ws-check-status
+            move 'MON' to ws-check-file-name
+            perform verify-status-para
+            read mon into ws-mon-att
+            perform release-mon-para until mon-status = '10'
+            close mon.
+
+            release-mon-para.
+            move id-mon to mw-id-mon
+            move mon-absent to mw-absent
+            move 15-late to mw-15-late
+            move overtime to mw-overtime
+            release mon-work-rec
+            read mon into ws-mon-att
+            end-read.
+
+      * copy one line of the previous monthly-attendancecob.txt forward
+      * into the rebuilt file, unless it's tagged with this run's
+      * year-month (a header or detail row an earlier run today already
+      * wrote) - both record types carry the year-month as their first
+      * 7 characters, so the same check covers both
+            rebuild-moncob-para.
+            if moncob-old-line (1:7) not = ws-mon-date
+                write moncob-raw-line from moncob-old-line
+                end-write
+            end-if
+            read moncob-old into moncob-old-line
+            end-read.
+
+      * build and print the two leaderboards - each is a straight sort
+      * of tempfile, descending by the metric in question, with a
+      * single-pass report off the back of the sorted file
+            build-leaderboards-para.
+            sort late-work
+                on descending key lw-late
+                input procedure is collect-late-para
+                giving late-sorted
+
+            sort ot-work
+                on descending key ow-overtime
+                input procedure is collect-ot-para
+                giving ot-sorted
+
+            open output leaderboard
+
+            move 'Late Arrivals Leaderboard' to lb-header-text
+            move cr to lb-header-cr
+            write lb-header-line
+            end-write
+            move
+       'Name                    Department  Minutes Late'
+                to lb-column-text
+            move cr to lb-column-cr
+            write lb-column-line
+            end-write
+            move
+       '----------------------------------------------------------'
+                to lb-dash-text
+            move cr to lb-dash-cr
+            write lb-dash-line
+            end-write
+
+            open input late-sorted
+            read late-sorted into late-sorted-rec
+            perform write-late-board-para until late-sorted-status = 10
+            close late-sorted
+
+            move 'Overtime Leaderboard' to lb-header-text
+            move cr to lb-header-cr
+            write lb-header-line
+            end-write
+            move
+       'Name                    Department  Overtime Hours'
+                to lb-column-text
+            move cr to lb-column-cr
+            write lb-column-line
+            end-write
+            write lb-dash-line
+            end-write
+
+            open input ot-sorted
+            read ot-sorted into ot-sorted-rec
+            perform write-ot-board-para until ot-sorted-status = 10
+            close ot-sorted
+
+            close leaderboard.
+
+      * scan tempfile in ascending key order (dynamic access lets the
+      * keyed lookups elsewhere in the program keep working) and
+      * release one leaderboard row per employee
+            collect-late-para.
+            open input tempfile
+            move 0 to id-temp
+            start tempfile key is not less than id-temp
+            end-start
+            read tempfile next into ws-temp
+            end-read
+            perform release-late-para until tempfile-status = 10
+            close tempfile.
+
+            release-late-para.
+            move ws-late-temp to lw-late
+            move ws-id-temp to lw-id
+            move ws-first-name-temp to lw-first-name
+            move ws-last-name-temp to lw-last-name
+            move ws-depart-temp to lw-depart
+            release late-work-rec
+            read tempfile next into ws-temp
+            end-read.
+
+            collect-ot-para.
+            open input tempfile
+            move 0 to id-temp
+            start tempfile key is not less than id-temp
+            end-start
+            read tempfile next into ws-temp
+            end-read
+            perform release-ot-para until tempfile-status = 10
+            close tempfile.
+
+            release-ot-para.
+            move ws-overtiem-tmep to ow-overtime
+            move ws-id-temp to ow-id
+            move ws-first-name-temp to ow-first-name
+            move ws-last-name-temp to ow-last-name
+            move ws-depart-temp to ow-depart
+            release ot-work-rec
+            read tempfile next into ws-temp
+            end-read.
+
+            write-late-board-para.
+            move ls-first-name to lb-d-first-name
+            move ls-last-name to lb-d-last-name
+            move ls-depart to lb-d-depart
+            move ls-late to lb-d-value
+            move cr to lb-d-cr
+            write lb-detail-line
+            end-write
+            read late-sorted into late-sorted-rec
+            end-read.
+
+            write-ot-board-para.
+            move os-first-name to lb-d-first-name
+            move os-last-name to lb-d-last-name
+            move os-depart to lb-d-depart
+            move os-overtime to lb-d-value
+            move cr to lb-d-cr
+            write lb-detail-line
+            end-write
+            read ot-sorted into ot-sorted-rec
+            end-read.
+
+      * co-sequential merge of att-sorted against tempfile (walked in
+      * ascending key order via read next) instead of a keyed random
+      * read per attendance record - tempfile only advances when its
+      * id falls behind the attendance side, since several attendance
+      * rows can share the same id
+            read-att-para.
+            if att-sorted-status not = 10
+                if tempfile-status = '10' or as-id-att < id-temp
+                    move as-id-att to exc-id-att
+                    move '  ' to exc-sp
+                    move as-the-date to exc-the-date
+                    move '  ' to exc-sp2
+                    move 'NO MATCHING EMPLOYEE' to exc-reason
+                    move cr to exc-cr
+                    write exc-line
+                    end-write
+                    read att-sorted into att-sorted-rec
+                    end-read
+                    move att-sorted-status to ws-check-status
+                    move 'ATT-SORTED' to ws-check-file-name
+                    perform verify-status-para
+                else
+                    if as-id-att = id-temp
+                        move as-a-l to ws-a-l
+                        move as-the-date to ws-the-date
+                        move as-time-hour to ws-time-hour
+                        move as-time-minute to ws-time-minute
+
+      * sus-temp/late-temp/overtime-temp/arrive-ct-temp/leave-ct-temp/
+      * last-al-temp/sus-flag-temp/appr-code-temp are temp-info fields,
+      * not ws-temp ones - temp-info already holds the right running
+      * values here (freshly loaded by the last "read tempfile next"
+      * for this employee's first attendance record, or carried over
+      * from this same paragraph's own rewrite for a second same-day
+      * record), so they must not be reseeded from the stale ws-temp
+      * copy on every attendance record or a same-day ARRIVE+LEAVE
+      * pair would have its ARRIVE progress wiped out before LEAVE
+      * is even processed
+                        perform lookup-shift-para
+
+      * HALFDAY/EARLYOK are approved exceptions, not a real ARRIVE or
+      * LEAVE swipe - record which one it was and leave sus-temp (and
+      * the late/overtime arithmetic below) untouched so a lone
+      * approved punch doesn't come out looking like a suspicious
+      * single swipe
+                        if ws-a-l = 'HALFDAY' or ws-a-l = 'EARLYOK'
+                            move ws-a-l to appr-code-temp
+                        else
+                            add 1 to sus-temp
+                            perform detect-suspicious-para
+                        end-if
+
+                        if ws-a-l = 'ARRIVE'
+                            if ws-time-hour is not < ws-shift-start-hour
+                                *> display 'arrive'
+                                compute x=4 * (ws-time-hour -
+                                       ws-shift-start-hour) +
+                                       (ws-time-minute / 15)
+                                add x to late-temp
+                             end-if
+                        end-if
+                        if ws-a-l = 'LEAVE'
+                            *> display 'leave'
+                            compute x=ws-time-hour - ws-shift-end-hour
+                            add x to overtime-temp
+                        END-IF
+
+                        rewrite temp-info
+
+                        read att-sorted into att-sorted-rec
+                        end-read
+                        move att-sorted-status to ws-check-status
+                        move 'ATT-SORTED' to ws-check-file-name
+                        perform verify-status-para
+                    else
+      * as-id-att > id-temp - tempfile is behind, advance it and
+      * re-compare without consuming an attendance record yet
+                        read tempfile next into ws-temp
+                        end-read
+                        move tempfile-status to ws-check-status
+                        move 'TEMPFILE' to ws-check-file-name
+                        perform verify-status-para
                     end-if
-                    if ws-a-l = 'LEAVE'
-                        *> display 'leave'
-                        compute x=ws-time-hour - 17
-                        add x to overtime-temp
-                    END-IF
+                end-if
+                perform read-att-para
+            end-if.
+
+      * default to the office shift (10-17) when depart-temp does not
+      * match any configured department
+            lookup-shift-para.
+            move 10 to ws-shift-start-hour
+            move 17 to ws-shift-end-hour
+            set shift-idx to 1
+            search shift-entry
+                when shift-depart (shift-idx) = depart-temp (1:3)
+                    move shift-start-hour (shift-idx) to
+                         ws-shift-start-hour
+                    move shift-end-hour (shift-idx) to
+                         ws-shift-end-hour
+            end-search.
 
-                    rewrite temp-info
+      * flag genuinely suspicious attendance patterns instead of the old
+      * blind "add 1 to sus-temp" catch-all: a LEAVE with no matching
+      * ARRIVE that day, two ARRIVEs (or two LEAVEs) in a row, or a swipe
+      * coming in after the day's ARRIVE/LEAVE pair is already complete
+            detect-suspicious-para.
+            if ws-a-l = 'ARRIVE'
+                if last-al-temp = 'ARRIVE'
+                    move 'Y' to sus-flag-temp
+                end-if
+                if arrive-ct-temp + leave-ct-temp is not < 2
+                    move 'Y' to sus-flag-temp
+                end-if
+                add 1 to arrive-ct-temp
+            end-if
+            if ws-a-l = 'LEAVE'
+                if arrive-ct-temp = 0
+                    move 'Y' to sus-flag-temp
+                end-if
+                if last-al-temp = 'LEAVE'
+                    move 'Y' to sus-flag-temp
+                end-if
+                if arrive-ct-temp + leave-ct-temp is not < 2
+                    move 'Y' to sus-flag-temp
+                end-if
+                add 1 to leave-ct-temp
+            end-if
+            move ws-a-l to last-al-temp.
 
-                    perform read-att-para
+      * shared by every read in read-att-para, read-emp-para,
+      * edit-mon-para and write-sum-status - 00/success and 10/eof are
+      * both normal, anything else means the read itself failed and
+      * has no business being treated as real data or a clean eof
+            verify-status-para.
+            if ws-check-status not = '00' and ws-check-status not = '10'
+                move ws-check-file-name to err-file-name
+                move '  ' to err-sp
+                move ws-check-status to err-status
+                move '  ' to err-sp2
+                move 'I/O ERROR - ABORTING RUN' to err-msg
+                move cr to err-cr
+                write err-log-line
+                end-write
+                close error-log
+                move 16 to return-code
+                stop run
+            end-if.
+
+            load-leave-para.
+            read leave-req into leave-record
+            move leave-status to ws-check-status
+            move 'LEAVE-REQ' to ws-check-file-name
+            perform verify-status-para
+                if leave-status not = 10
+                    if ws-leave-count < 200
+                        add 1 to ws-leave-count
+                        set leave-idx to ws-leave-count
+                        move leave-id to wl-id (leave-idx)
+                        move leave-start to wl-start (leave-idx)
+                        move leave-end to wl-end (leave-idx)
+                        move leave-approved to wl-approved (leave-idx)
+                    end-if
+                    perform load-leave-para
             end-if.
 
+            check-leave-para.
+            move 'N' to ws-on-leave
+            set leave-idx to 1
+            search ws-leave-entry
+                at end continue
+                when wl-id (leave-idx) = ws-leave-check-id
+                    and wl-approved (leave-idx) = 'Y'
+                    and ws-today-date-str is not < wl-start (leave-idx)
+                    and ws-today-date-str is not > wl-end (leave-idx)
+                    move 'Y' to ws-on-leave
+            end-search.
+
             read-emp-para.
             read emp into ws-employees
+            move emp-status to ws-check-status
+            move 'EMP' to ws-check-file-name
+            perform verify-status-para
                 if emp-status not = 10
-                    move ws-id-emp to id-temp
-                    move '     ' to kong1
-                    move ws-first-name to first-name-temp
-                    move ws-last-name to last-name-temp
-                    move ws-depart to depart-temp
-                    move 0 to sus-temp
-                    move 0 to late-temp
-                    move 0 to overtime-temp
-                    *> display temp-info
-
-                    write temp-info
-                    END-WRITE
+                    move 'N' to ws-skip-terminated
+                    if ws-emp-status-code = 'T'
+                        compute ws-term-full-date =
+                            wtd-year * 10000 + wtd-month * 100 + wtd-day
+                        if ws-term-full-date is not > ws-att-full-date
+                            move 'Y' to ws-skip-terminated
+                        end-if
+                    end-if
+
+                    if ws-skip-terminated = 'N'
+                        move ws-id-emp to id-temp
+                        move '     ' to kong1
+                        move ws-first-name to first-name-temp
+                        move ws-last-name to last-name-temp
+                        move ws-depart to depart-temp
+                        move 0 to sus-temp
+                        move 0 to late-temp
+                        move 0 to overtime-temp
+                        move ws-salary to salary-temp
+                        move 0 to arrive-ct-temp
+                        move 0 to leave-ct-temp
+                        move spaces to last-al-temp
+                        move 'N' to sus-flag-temp
+                        move spaces to appr-code-temp
+                        *> display temp-info
+
+                        write temp-info
+                        END-WRITE
+                    end-if
                     perform read-emp-para
             end-if.
 
             edit-mon-para.
-            read mon into ws-mon-att
-               if mon-status not = 10
+            read mon-sorted into ws-mon-att
+            move mon-sorted-status to ws-check-status
+            move 'MON-SORTED' to ws-check-file-name
+            perform verify-status-para
+               if mon-sorted-status not = 10
+      * already rolled up by an earlier attempt at this run - skip it
+                   if ws-id-mon > ws-checkpoint-id
+      * tag this row with the year-month of the run so it can be told
+      * apart from prior months once moncob is opened for extend
+                   move ws-mon-date to mon-date-key1
+
       * reset on the first day every month
                    if current-date = 01
                        display 'success'
@@ -393,31 +1304,88 @@
                    end-if
 
                    if current-date not = 01
-                   string ws-mon-att cr into mon-att1
+                       move ws-id-mon to id-mon1
+                       move ws-absent to absent1
+                       move ws-15-late to 15-late1
+                       move ws-overtime to overtime1
+                       move cr to mon-cr2
                    end-if
 
                    display 'mon-att1 is ' mon-att1
                    move ws-id-mon to id-temp
                    read tempfile into ws-temp
                    key is id-temp
-                   if ws-sus-temp = 0
+      * a 23/not-found here means this employee was terminated before
+      * the daily run that built today's tempfile and read-emp-para
+      * never wrote a row for them - a real business condition, not an
+      * I/O error, so skip this month's row instead of aborting the
+      * whole rollup the way verify-status-para would
+                   if tempfile-status = '23'
+                       continue
+                   else
+                   move tempfile-status to ws-check-status
+                   move 'TEMPFILE' to ws-check-file-name
+                   perform verify-status-para
+                   move ws-id-mon to ws-leave-check-id
+                   perform check-leave-para
+                   if ws-sus-temp = 0 and ws-on-leave = 'N'
+                       and ws-appr-code-temp = spaces
                        add 1 to absent1
                    END-IF
+                   move overtime1 to ws-overtime-pre
                    add ws-late-temp to 15-late1
                    add ws-overtiem-tmep to overtime1
-      * claim at most 30 overtime
+      * claim at most 30 overtime, and log the day an employee's
+      * month-to-date total first crosses the cap so payroll can review
+      * what was actually worked - overtime1 only grows within a month,
+      * so without the ws-overtime-pre check below this would re-log
+      * the same employee every remaining day of the month
+                   move overtime1 to ws-overtime-actual
                    if overtime1 >= 30
+                       if ws-overtime-pre < 30
+                           move id-mon1 to ot-exc-id
+                           move '  ' to ot-exc-sp1
+                           move ws-overtime-actual to ot-exc-actual
+                           move '  ' to ot-exc-sp2
+                           move 30 to ot-exc-capped
+                           move cr to ot-exc-cr
+                           write ot-exc-line
+                           end-write
+                       end-if
                        move 30 to overtime1
                    end-if
 
                    *> display 'mon-att1 ' mon-att1
+      * one archived row per employee per year-month, always showing
+      * that month's latest running total - main-para already rebuilt
+      * moncob before this paragraph started, dropping any row an
+      * earlier run today wrote for this employee/month, so this write
+      * is unconditional and never produces a duplicate
                    write mon-att1
                    end-write
+                   end-if
+
+      * periodic checkpoint - every 5 employees rolled up, remember the
+      * last id-mon so a crash partway through does not redo this work
+                   add 1 to ws-ckpt-counter
+                   if ws-ckpt-counter >= 5
+                       move 0 to ws-ckpt-counter
+                       move ws-id-mon to ws-checkpoint-id
+                       open output checkpoint
+                       move ws-checkpoint-id to ckpt-last-id
+                       write ckpt-record
+                       end-write
+                       close checkpoint
+                   end-if
+                   end-if
                    perform edit-mon-para
             end-if.
 
             write-date-sum.
             read att into ws-date
+            move att-status to ws-check-status
+            move 'ATT' to ws-check-file-name
+            perform verify-status-para
             move att-year to ws-year
             if att-month = 01
                 if att-day < 10 move att-day to ws-day1
@@ -548,11 +1516,38 @@
 
             write-sum-status.
             read emp into ws-employees
+            move emp-status to ws-check-status
+            move 'EMP' to ws-check-file-name
+            perform verify-status-para
             if emp-status not = 10
+                move 'N' to ws-skip-terminated
+                if ws-emp-status-code = 'T'
+                    compute ws-term-full-date =
+                        wtd-year * 10000 + wtd-month * 100 + wtd-day
+                    if ws-term-full-date is not > ws-att-full-date
+                        move 'Y' to ws-skip-terminated
+                    end-if
+                end-if
+
+                move 'N' to ws-depart-known
+                set shift-idx to 1
+                search shift-entry
+                    when shift-depart (shift-idx) = ws-depart
+                        move 'Y' to ws-depart-known
+                end-search
+
+                if ws-skip-terminated = 'N'
+                    and ((ws-depart-known = 'Y' and
+                            ws-depart = ws-dept-filter)
+                        or (ws-depart-known = 'N' and
+                            ws-dept-filter = 'OTH'))
                 *> display 'ws-id-emp is ' ws-id-emp
                 move ws-id-emp to id-temp
                 read tempfile into ws-temp
                 key is id-temp
+                       move tempfile-status to ws-check-status
+                       move 'TEMPFILE' to ws-check-file-name
+                       perform verify-status-para
                        *> display 'ws-temp is 'ws-temp
                        move ws-id-temp to id-sum
                        move '     ' to fspace
@@ -561,26 +1556,62 @@
                        move ws-depart-temp to depart-sum
                        move cr to indo-cr
                        *> display 'depart is ' ws-depart-temp
-                       if ws-sus-temp = 0
-                           add 1 to abse-people
-                           *> display 'abse-people ' abse-people
-                           move 'ABSENCE' to status-sum end-if
-                       if ws-sus-temp = 1
+                       move ws-id-emp to ws-leave-check-id
+                       perform check-leave-para
+                       if ws-appr-code-temp not = spaces
+      * an approved half-day or early-leave swipe is hard evidence the
+      * employee was in, not an anomaly to flag or an absence to count
+                           add 1 to pres-people
+                           add 1 to dept-pres-people
+                           move ws-appr-code-temp to status-sum
+                       else
+                       if ws-sus-flag-temp = 'Y'
                            add 1 to susp-people
-                           *> display 'susp-people' susp-people
-                           move 'SUSPICIOUS' to status-sum end-if
-                       if ws-sus-temp = 2
-                           if ws-late-temp > 0
-                               add 1 to late-people
-                               display 'late-people' late-people
-                               move 'LATE' to status-sum end-if
-                           if ws-late-temp = 0
-                               add 1 to pres-people
-                               *> display 'pres-people ' pres-people
-                               move 'PRESENCE' to status-sum end-if
+                           add 1 to dept-susp-people
+                           move 'SUSPICIOUS' to status-sum
+                       else
+                           if ws-sus-temp = 0 and ws-on-leave = 'Y'
+                               move 'ON LEAVE' to status-sum end-if
+                           if ws-sus-temp = 0 and ws-on-leave = 'N'
+                               add 1 to abse-people
+                               add 1 to dept-abse-people
+                               *> display 'abse-people ' abse-people
+                               move 'ABSENCE' to status-sum end-if
+                           if ws-sus-temp = 1
+                               add 1 to susp-people
+                               add 1 to dept-susp-people
+                               *> display 'susp-people' susp-people
+                               move 'SUSPICIOUS' to status-sum end-if
+                           if ws-sus-temp = 2
+                               if ws-late-temp > 0
+                                   add 1 to late-people
+                                   add 1 to dept-late-people
+                                   display 'late-people' late-people
+                                   move 'LATE' to status-sum end-if
+                               if ws-late-temp = 0
+                                   add 1 to pres-people
+                                   add 1 to dept-pres-people
+                                   *> display 'pres-people ' pres-people
+                                   move 'PRESENCE' to status-sum end-if
+                           end-if
+                       end-if
                        end-if
                        display 'sum-info ' sum-info
                        write sum-info
                        end-write
-                       perform write-sum-status
+
+                       move id-sum to csv-id
+                       move ',' to csv-comma1
+                       move first-name-sum to csv-first-name
+                       move ',' to csv-comma2
+                       move last-name-sum to csv-last-name
+                       move ',' to csv-comma3
+                       move depart-sum to csv-depart
+                       move ',' to csv-comma4
+                       move status-sum to csv-status
+                       move cr to csv-cr
+                       write csv-line
+                       end-write
+                end-if
+                perform write-sum-status
             end-if.
