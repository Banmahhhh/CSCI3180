@@ -0,0 +1,61 @@
+       identification division.
+       program-id. mon-inquiry.
+
+       environment division.
+            input-output section.
+            file-control.
+              select moncob
+              assign to 'monthly-attendancecob.txt'
+              organization is line sequential
+              file status is moncob-status.
+
+       data division.
+            file section.
+            fd moncob.
+            01 mon-att1.
+                05 mon-date-key1 pic 9999x99.
+                05 id-mon1 pic 9999.
+                05 absent1 pic 999.
+                05 15-late1 pic 999.
+                05 overtime1 pic 999.
+
+            working-storage section.
+            01 moncob-status pic xx.
+            01 ws-lookup-id pic 9999.
+            01 ws-current-month pic 9999x99 value spaces.
+            01 ws-found-any pic x value 'N'.
+
+       procedure division.
+            main-para.
+            display 'Employee id to look up: '
+            accept ws-lookup-id
+
+            open input moncob
+            read moncob into mon-att1
+            perform lookup-para until moncob-status = '10'
+            close moncob
+
+            if ws-found-any = 'N'
+                display 'No monthly history found for employee '
+                    ws-lookup-id
+            end-if
+
+            stop run.
+
+            lookup-para.
+      * a header row (written once per run by the daily job) only has
+      * the year-month on it, so id-mon1 reads back as spaces - remember
+      * the month it belongs to and move on
+            if id-mon1 = spaces
+                move mon-date-key1 to ws-current-month
+            else
+                if id-mon1 = ws-lookup-id
+                    move 'Y' to ws-found-any
+                    display ws-current-month ' - employee ' id-mon1
+                        ': absences=' absent1
+                        ' late=' 15-late1
+                        ' overtime=' overtime1
+                end-if
+            end-if
+            read moncob into mon-att1
+            end-read.
