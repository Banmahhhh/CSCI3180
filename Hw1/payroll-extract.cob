@@ -0,0 +1,107 @@
+       identification division.
+       program-id. payroll-extract.
+
+       environment division.
+            input-output section.
+            file-control.
+              select tempfile assign to 'test.txt'
+              organization is indexed
+              access mode is sequential
+              record key is id-temp
+              file status is tempfile-status.
+
+              select payroll
+              assign to 'payroll-adjustment.txt'
+              organization is line SEQUENTIAL.
+
+       data division.
+            file section.
+            fd tempfile.
+            01 temp-info.
+                05 id-temp pic 9999.
+                05 kong1 pic x(5).
+                05 first-name-temp pic x(10).
+                05 last-name-temp pic x(20).
+                05 depart-temp pic x(11).
+                05 sus-temp pic 9.
+                05 late-temp pic 99.
+                05 overtime-temp pic 9.
+                05 salary-temp pic 9(6).
+                05 arrive-ct-temp pic 9.
+                05 leave-ct-temp pic 9.
+                05 last-al-temp pic a(7).
+                05 sus-flag-temp pic x.
+                05 appr-code-temp pic x(7).
+
+            fd payroll.
+            01 payroll-line.
+                05 payroll-id pic 9999.
+                05 payroll-sp1 pic x(2).
+                05 payroll-first-name pic x(10).
+                05 payroll-sp2 pic x(2).
+                05 payroll-last-name pic x(20).
+                05 payroll-sp3 pic x(2).
+                05 payroll-overtime-hours pic zz9.
+                05 payroll-sp4 pic x(2).
+                05 payroll-hourly-rate pic zzzz9.99.
+                05 payroll-sp5 pic x(2).
+                05 payroll-overtime-pay pic zzzzz9.99.
+                05 payroll-cr pic x.
+
+            working-storage section.
+            01 tempfile-status pic xx.
+
+      * standard working hours used to derive an hourly rate from salary
+            01 ws-workdays-per-month pic 99 value 22.
+            01 ws-hours-per-day pic 99 value 8.
+            01 ws-overtime-multiplier pic 9v9 value 1.5.
+
+            01 ws-hourly-rate pic 9(6)v99.
+            01 ws-overtime-rate pic 9(6)v99.
+            01 ws-overtime-pay pic 9(6)v99.
+
+            01 cr pic x value X"0D".
+
+       procedure division.
+            main-para.
+            open input tempfile
+            open output payroll
+
+            read tempfile next into temp-info
+            end-read
+
+            perform extract-para until tempfile-status = '10'
+
+            close tempfile
+            close payroll
+            stop run.
+
+            extract-para.
+            if overtime-temp > 0
+                compute ws-hourly-rate rounded =
+                    salary-temp /
+                    (ws-workdays-per-month * ws-hours-per-day)
+                compute ws-overtime-rate rounded =
+                    ws-hourly-rate * ws-overtime-multiplier
+                compute ws-overtime-pay rounded =
+                    ws-overtime-rate * overtime-temp
+
+                move id-temp to payroll-id
+                move '  ' to payroll-sp1
+                move first-name-temp to payroll-first-name
+                move '  ' to payroll-sp2
+                move last-name-temp to payroll-last-name
+                move '  ' to payroll-sp3
+                move overtime-temp to payroll-overtime-hours
+                move '  ' to payroll-sp4
+                move ws-overtime-rate to payroll-hourly-rate
+                move '  ' to payroll-sp5
+                move ws-overtime-pay to payroll-overtime-pay
+                move cr to payroll-cr
+
+                write payroll-line
+                end-write
+            end-if
+
+            read tempfile next into temp-info
+            end-read.
